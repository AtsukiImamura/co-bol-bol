@@ -0,0 +1,8 @@
+      *---1---------2---------3---------4---------5-----
+      *-- ｼｮｸ ﾚｺｰﾄﾞﾚｲｱｳﾄ (10ﾊﾞｲﾄ ｺﾋﾟｰﾎﾞｯｸ)
+         03  IN-DETAIL.
+           05  IN-REC-TYPE    PIC X(01).
+           05  IN-KEY         PIC X(04).
+           05  IN-AMOUNT      PIC 9(05).
+         03  IN-STR           REDEFINES IN-DETAIL
+                              PIC X(10).
