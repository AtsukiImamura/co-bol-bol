@@ -0,0 +1,16 @@
+      *---1---------2---------3---------4---------5-----
+      *-- ｼｭﾂﾘｮｸ ﾚｺｰﾄﾞﾚｲｱｳﾄ (17ﾊﾞｲﾄ ｺﾋﾟｰﾎﾞｯｸ, ﾏｽﾀｴﾝﾘｯﾁ ｺﾞﾑ)
+      *-- OUT-REC-CLASS ﾊ ﾌﾟﾛｸﾞﾗﾑ専用ﾃﾞｨｽｸﾘﾐﾈｰﾀ ('D'=ﾃﾞｨﾃｰﾙ,
+      *-- 'R'=ﾄﾚｰﾗ) ﾃﾞ IN-REC-TYPE ﾄ ﾊ独立 - 入力ﾄﾞﾒｲﾝ ﾄ衝突ｼﾅｲ
+         03  OUT-DETAIL.
+           05  OUT-REC-CLASS  PIC X(01).
+           05  OUT-REC-TYPE   PIC X(01).
+           05  OUT-KEY        PIC X(04).
+           05  OUT-AMOUNT     PIC 9(05).
+           05  OUT-MST-DATA   PIC X(06).
+         03  OUT-TRAILER      REDEFINES OUT-DETAIL.
+           05  OUT-TRL-CLASS  PIC X(01).
+           05  OUT-TRL-ID     PIC X(01).
+           05  OUT-TRL-COUNT  PIC 9(09).
+           05  OUT-TRL-HASH   PIC 9(03).
+           05  FILLER         PIC X(03).
