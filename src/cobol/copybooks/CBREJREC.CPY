@@ -0,0 +1,4 @@
+      *---1---------2---------3---------4---------5-----
+      *-- ｷｬｸｶ ﾚｺｰﾄﾞﾚｲｱｳﾄ (ｹﾞﾝﾚｺｰﾄﾞ + ﾘｶﾞｲｷｮｳｺｰﾄﾞ)
+         03  REJ-RECORD       PIC X(10).
+         03  REJ-REASON       PIC X(02).
