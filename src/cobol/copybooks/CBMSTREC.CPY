@@ -0,0 +1,4 @@
+      *---1---------2---------3---------4---------5-----
+      *-- ﾏｽﾀﾌｧｲﾙ ﾚｺｰﾄﾞﾚｲｱｳﾄ (INDEXED, IN-KEY ﾃﾞ ｹﾝｻｸ)
+         03  MST-KEY          PIC X(04).
+         03  MST-DATA         PIC X(06).
