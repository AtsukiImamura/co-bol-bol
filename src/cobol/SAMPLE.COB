@@ -5,9 +5,25 @@
        ENVIRONMENT            DIVISION.
        INPUT-OUTPUT           SECTION.
        FILE-CONTROL.
-         SELECT  IN-FL        ASSIGN TO 'infile.dat'
-                              ORGANIZATION IS LINE SEQUENTIAL.
-         SELECT  OUT-FL       ASSIGN TO 'outfile.dat'.
+         SELECT  IN-FL        ASSIGN TO 'INFL'
+                              ORGANIZATION IS LINE SEQUENTIAL
+                              FILE STATUS  IS WS-IN-STATUS.
+         SELECT  OUT-FL       ASSIGN TO 'OUTFL'
+                              FILE STATUS  IS WS-OUT-STATUS.
+         SELECT  REJECT-FL    ASSIGN TO 'reject.dat'
+                              ORGANIZATION IS LINE SEQUENTIAL
+                              FILE STATUS  IS WS-REJECT-STATUS.
+         SELECT  RESTART-FL   ASSIGN TO 'restart.dat'
+                              ORGANIZATION IS LINE SEQUENTIAL
+                              FILE STATUS  IS WS-RESTART-STATUS.
+         SELECT  MASTER-FL    ASSIGN TO 'master.dat'
+                              ORGANIZATION IS INDEXED
+                              ACCESS MODE IS RANDOM
+                              RECORD KEY  IS MST-KEY
+                              FILE STATUS IS WS-MASTER-STATUS.
+         SELECT  REPORT-FL    ASSIGN TO 'report.dat'
+                              ORGANIZATION IS LINE SEQUENTIAL
+                              FILE STATUS  IS WS-REPORT-STATUS.
       *
        DATA                   DIVISION.
        FILE                   SECTION.
@@ -15,11 +31,125 @@
                               BLOCK CONTAINS 0 RECORDS.
        01  IN-REC             PIC X(10).
        FD  OUT-FL             LABEL RECORD OMITTED.
-       01  OUT-REC            PIC X(10).
+       01  OUT-REC.
+         COPY                 CBOUTREC.
+       FD  REJECT-FL          LABEL RECORD OMITTED.
+       01  REJECT-REC.
+         COPY                 CBREJREC.
+       FD  RESTART-FL         LABEL RECORD OMITTED.
+       01  RESTART-REC.
+         03  RESTART-REC-COUNT    PIC 9(09).
+         03  RESTART-OUT-COUNT    PIC 9(09).
+         03  RESTART-REJECT-COUNT PIC 9(09).
+         03  RESTART-HASH-TOTAL   PIC 9(03).
+         03  RESTART-RPT-PAGE-CNT PIC 9(03).
+         03  RESTART-RPT-LINE-CNT PIC 9(03).
+       FD  MASTER-FL          LABEL RECORD STANDARD.
+       01  MASTER-REC.
+         COPY                 CBMSTREC.
+       FD  REPORT-FL          LABEL RECORD OMITTED.
+       01  REPORT-REC         PIC X(80).
        WORKING-STORAGE        SECTION.
        01  IN-DATA.
-         03  IN-STR           PIC X(10).
+         COPY                 CBINREC.
        01  FLG-EOF            PIC X(01).
+       01  WS-FILE-STATUS.
+         03  WS-IN-STATUS     PIC X(02).
+         03  WS-OUT-STATUS    PIC X(02).
+         03  WS-REJECT-STATUS PIC X(02).
+         03  WS-RESTART-STATUS PIC X(02).
+         03  WS-MASTER-STATUS PIC X(02).
+         03  WS-REPORT-STATUS PIC X(02).
+       01  WS-REC-COUNT       PIC 9(09)  VALUE ZERO.
+       01  WS-OUT-COUNT       PIC 9(09)  VALUE ZERO.
+       01  WS-HASH-TOTAL      PIC 9(03)  VALUE ZERO.
+       01  WS-HASH-IDX        PIC 9(02)  VALUE ZERO.
+       01  WS-HASH-BYTE-VAL   PIC 9(03)  VALUE ZERO.
+       01  WS-REJECT-COUNT    PIC 9(09)  VALUE ZERO.
+       01  WS-VALID-FLAG      PIC X(01).
+       01  WS-REJECT-REASON   PIC X(02).
+       01  WS-RESTART-FLAG    PIC X(01)  VALUE 'N'.
+       01  WS-RESTART-EOF     PIC X(01).
+       01  WS-MASTER-AVAILABLE
+                              PIC X(01)  VALUE 'N'.
+       01  WS-CHECKPOINT-INTERVAL
+                              PIC 9(05)  VALUE 1000.
+       01  WS-CHECKPOINT-COUNT
+                              PIC 9(09)  VALUE ZERO.
+       01  WS-CHECKPOINT-DATA.
+         03  WS-CKPT-REC-COUNT    PIC 9(09).
+         03  WS-CKPT-OUT-COUNT    PIC 9(09).
+         03  WS-CKPT-REJECT-COUNT PIC 9(09).
+         03  WS-CKPT-HASH-TOTAL   PIC 9(03).
+         03  WS-CKPT-RPT-PAGE-CNT PIC 9(03).
+         03  WS-CKPT-RPT-LINE-CNT PIC 9(03).
+       01  WS-RUN-DATE        PIC 9(08).
+       01  WS-REPORT-PAGE-COUNT
+                              PIC 9(03)  VALUE ZERO.
+       01  WS-REPORT-LINE-COUNT
+                              PIC 9(03)  VALUE ZERO.
+       01  WS-REPORT-LINES-PER-PAGE
+                              PIC 9(03)  VALUE 020.
+       01  WS-RPT-HDR1.
+         03  FILLER           PIC X(10) VALUE 'RUN DATE: '.
+         03  WS-RPT-HDR1-DATE PIC 9(08).
+         03  FILLER           PIC X(04) VALUE SPACES.
+         03  FILLER           PIC X(22) VALUE
+                              'SAMPLE BATCH REPORT'.
+         03  FILLER           PIC X(06) VALUE 'PAGE: '.
+         03  WS-RPT-HDR1-PAGE PIC ZZ9.
+         03  FILLER           PIC X(27) VALUE SPACES.
+       01  WS-RPT-HDR2.
+         03  FILLER           PIC X(08) VALUE 'TYPE'.
+         03  FILLER           PIC X(08) VALUE 'KEY'.
+         03  FILLER           PIC X(10) VALUE 'AMOUNT'.
+         03  FILLER           PIC X(54) VALUE SPACES.
+       01  WS-RPT-DETAIL.
+         03  WS-RPT-DTL-TYPE  PIC X(08).
+         03  WS-RPT-DTL-KEY   PIC X(08).
+         03  WS-RPT-DTL-AMT   PIC ZZZZ9.
+         03  FILLER           PIC X(05) VALUE SPACES.
+         03  FILLER           PIC X(54) VALUE SPACES.
+       01  WS-RPT-PAGE-FOOTER.
+         03  FILLER           PIC X(11) VALUE '*** PAGE  '.
+         03  WS-RPT-PGF-PAGE  PIC ZZ9.
+         03  FILLER           PIC X(04) VALUE ' END'.
+         03  FILLER           PIC X(62) VALUE SPACES.
+       01  WS-RPT-FOOTER.
+         03  FILLER           PIC X(14) VALUE 'RECORD COUNT: '.
+         03  WS-RPT-FTR-COUNT PIC Z(8)9.
+         03  FILLER           PIC X(02) VALUE SPACES.
+         03  FILLER           PIC X(14) VALUE 'REJECT COUNT: '.
+         03  WS-RPT-FTR-REJECT
+                              PIC Z(8)9.
+         03  FILLER           PIC X(32) VALUE SPACES.
+       01  WS-RPT-DUP-SECTION-HDR.
+         03  FILLER           PIC X(24) VALUE
+                              '*** DUPLICATE KEYS ***'.
+         03  FILLER           PIC X(56) VALUE SPACES.
+       01  WS-RPT-DUP-DETAIL.
+         03  FILLER           PIC X(08) VALUE 'DUP KEY:'.
+         03  WS-RPT-DUP-KEY   PIC X(08).
+         03  FILLER           PIC X(08) VALUE 'COUNT:'.
+         03  WS-RPT-DUP-CNT   PIC ZZZZ9.
+         03  FILLER           PIC X(51) VALUE SPACES.
+       01  WS-RPT-DUP-OVERFLOW.
+         03  FILLER           PIC X(44) VALUE
+                    '*** DUP TABLE FULL - COVERAGE INCOMPLETE ***'.
+         03  FILLER           PIC X(36) VALUE SPACES.
+      *-- ﾁｮｳﾌｸ ｹﾝｻｸﾖｳ ﾜｰｸ ﾃｰﾌﾞﾙ (ｼﾞｾﾞﾝ 1 ﾊﾟｽ)
+       01  WS-DUP-MAX          PIC 9(05)  VALUE 02000.
+       01  WS-DUP-ENTRIES      PIC 9(05)  VALUE ZERO.
+       01  WS-DUP-IDX          PIC 9(05)  VALUE ZERO.
+       01  WS-DUP-EOF          PIC X(01).
+       01  WS-DUP-FOUND        PIC X(01).
+       01  WS-DUP-TABLE-FULL   PIC X(01)  VALUE 'N'.
+       01  WS-DUP-SECTION-WRITTEN
+                              PIC X(01)  VALUE 'N'.
+       01  WS-DUP-TABLE.
+         03  WS-DUP-ENTRY      OCCURS 2000 TIMES.
+           05  WS-DUP-KEY      PIC X(04).
+           05  WS-DUP-COUNT    PIC 9(05).
       *
        PROCEDURE              DIVISION.
       *-- ﾌﾟﾛｸﾞﾗﾑﾉﾌﾛｰ
@@ -34,12 +164,201 @@
       *-- ﾌｧｲﾙOPEN AND ｼｮｶｲﾌｧｲﾙREAD
        PGM-OPEN               SECTION.
        PGM-OPEN-S.
-         OPEN                 INPUT  IN-FL
-                              OUTPUT OUT-FL.
+         OPEN                 INPUT  IN-FL.
+         IF                   WS-IN-STATUS  NOT =  '00'
+           PERFORM            PGM-ERROR
+         END-IF.
+         PERFORM              PGM-DETECT-RESTART-FLAG.
+         IF                   WS-RESTART-FLAG  =  'Y'
+           OPEN               EXTEND  OUT-FL
+           OPEN               EXTEND  REJECT-FL
+           OPEN               EXTEND  REPORT-FL
+         ELSE
+           OPEN               OUTPUT  OUT-FL
+           OPEN               OUTPUT  REJECT-FL
+           OPEN               OUTPUT  REPORT-FL
+         END-IF.
+         IF                   WS-OUT-STATUS  NOT =  '00'
+           PERFORM            PGM-ERROR
+         END-IF.
+         IF                   WS-REJECT-STATUS  NOT =  '00'
+           PERFORM            PGM-ERROR
+         END-IF.
+         IF                   WS-REPORT-STATUS  NOT =  '00'
+           PERFORM            PGM-ERROR
+         END-IF.
+         PERFORM              PGM-OPEN-MASTER.
+         ACCEPT                WS-RUN-DATE  FROM  DATE  YYYYMMDD.
          MOVE                 SPACE  TO  FLG-EOF.
+         IF                   WS-RESTART-FLAG  NOT =  'Y'
+           PERFORM            PGM-DUP-CHECK
+         END-IF.
+         PERFORM              PGM-RESTART-CHECK.
+         OPEN                 OUTPUT RESTART-FL.
+         IF                   WS-RESTART-STATUS  NOT =  '00'
+           PERFORM            PGM-ERROR
+         END-IF.
          PERFORM              PGM-READ.
        PGM-OPEN-E.
          EXIT.
+      *-- ﾏｽﾀﾌｧｲﾙ OPEN (ﾐｯｼﾕｳ/ﾐｼｮｷﾞﾉ ﾊﾞｱｲ ﾓ ｷﾞﾖｳﾑﾃｲｼ ｼﾅｲ)
+       PGM-OPEN-MASTER         SECTION.
+       PGM-OPEN-MASTER-S.
+         OPEN                 INPUT  MASTER-FL.
+         IF                   WS-MASTER-STATUS  =  '00'
+           MOVE               'Y'  TO  WS-MASTER-AVAILABLE
+         ELSE
+           MOVE               'N'  TO  WS-MASTER-AVAILABLE
+           DISPLAY            "SAMPLE PGM-OPEN-MASTER: MASTER-FL "
+                              "UNAVAILABLE (STATUS="
+                              WS-MASTER-STATUS
+                              ") - ENRICHMENT SKIPPED THIS RUN"
+         END-IF.
+       PGM-OPEN-MASTER-E.
+         EXIT.
+      *-- ﾘｽﾀｰﾄ ﾌﾗｸﾞ ﾊﾝﾃｲ (環境変数 SAMPLE_RESTART)
+       PGM-DETECT-RESTART-FLAG SECTION.
+       PGM-DETECT-RESTART-FLAG-S.
+         MOVE                 'N'  TO  WS-RESTART-FLAG.
+         DISPLAY              "SAMPLE_RESTART"  UPON  ENVIRONMENT-NAME.
+         ACCEPT                WS-RESTART-FLAG
+                              FROM  ENVIRONMENT-VALUE.
+       PGM-DETECT-RESTART-FLAG-E.
+         EXIT.
+      *-- ﾁｪｯｸﾎﾟｲﾝﾄ ﾘｽﾀｰﾄ ﾁｪｯｸ
+       PGM-RESTART-CHECK       SECTION.
+       PGM-RESTART-CHECK-S.
+         IF                   WS-RESTART-FLAG  =  'Y'
+           OPEN               INPUT  RESTART-FL
+           IF                 WS-RESTART-STATUS  =  '00'
+             MOVE             SPACE  TO  WS-RESTART-EOF
+             PERFORM          UNTIL  WS-RESTART-EOF = '1'
+               READ           RESTART-FL  INTO  WS-CHECKPOINT-DATA
+                 AT END
+                   MOVE       '1'  TO  WS-RESTART-EOF
+               END-READ
+             END-PERFORM
+             CLOSE            RESTART-FL
+             MOVE             WS-CKPT-REC-COUNT  TO  WS-CHECKPOINT-COUNT
+             IF               WS-CHECKPOINT-COUNT  >  ZERO
+               PERFORM        WS-CHECKPOINT-COUNT  TIMES
+                 PERFORM      PGM-READ
+               END-PERFORM
+               MOVE           WS-CKPT-OUT-COUNT     TO  WS-OUT-COUNT
+               MOVE           WS-CKPT-REJECT-COUNT  TO  WS-REJECT-COUNT
+               MOVE           WS-CKPT-HASH-TOTAL    TO  WS-HASH-TOTAL
+               MOVE           WS-CKPT-RPT-PAGE-CNT
+                                          TO  WS-REPORT-PAGE-COUNT
+               MOVE           WS-CKPT-RPT-LINE-CNT
+                                          TO  WS-REPORT-LINE-COUNT
+             END-IF
+           END-IF
+         END-IF.
+       PGM-RESTART-CHECK-E.
+         EXIT.
+      *-- ﾁｮｳﾌｸ ｹﾝｻｸ ｼﾞｾﾞﾝ 1 ﾊﾟｽ (IN-FL ﾏｷﾓﾄﾞｼ)
+       PGM-DUP-CHECK           SECTION.
+       PGM-DUP-CHECK-S.
+         MOVE                 ZERO   TO  WS-DUP-ENTRIES.
+         MOVE                 SPACE  TO  WS-DUP-EOF.
+         MOVE                 'N'    TO  WS-DUP-TABLE-FULL.
+         PERFORM              UNTIL  WS-DUP-EOF = '1'
+           READ               IN-FL  INTO  IN-DATA
+             AT END
+               MOVE           '1'  TO  WS-DUP-EOF
+           END-READ
+           IF                 WS-DUP-EOF  NOT =  '1'
+             IF               WS-IN-STATUS  NOT =  '00'
+               PERFORM        PGM-ERROR
+             END-IF
+             PERFORM          PGM-VALIDATE
+             IF               WS-VALID-FLAG  =  'Y'
+               PERFORM        PGM-DUP-LOOKUP
+             END-IF
+           END-IF
+         END-PERFORM.
+         CLOSE                IN-FL.
+         OPEN                 INPUT  IN-FL.
+         IF                   WS-IN-STATUS  NOT =  '00'
+           PERFORM            PGM-ERROR
+         END-IF.
+         PERFORM              PGM-DUP-REPORT.
+       PGM-DUP-CHECK-E.
+         EXIT.
+      *-- ﾁｮｳﾌｸ ｹﾝｻｸ ﾜｰｸ ﾃｰﾌﾞﾙ ｹﾝｻｸ ﾄ ﾄｳﾛｸ
+       PGM-DUP-LOOKUP          SECTION.
+       PGM-DUP-LOOKUP-S.
+         MOVE                 'N'  TO  WS-DUP-FOUND.
+         IF                   WS-DUP-ENTRIES  >  ZERO
+           PERFORM            VARYING  WS-DUP-IDX  FROM  1  BY  1
+               UNTIL          WS-DUP-IDX  >  WS-DUP-ENTRIES
+                    OR         WS-DUP-FOUND  =  'Y'
+             IF               WS-DUP-KEY(WS-DUP-IDX)  =  IN-KEY
+               ADD            1  TO  WS-DUP-COUNT(WS-DUP-IDX)
+               MOVE           'Y'  TO  WS-DUP-FOUND
+             END-IF
+           END-PERFORM
+         END-IF.
+         IF                   WS-DUP-FOUND  =  'N'
+           IF                 WS-DUP-ENTRIES  <  WS-DUP-MAX
+             ADD              1  TO  WS-DUP-ENTRIES
+             MOVE             IN-KEY  TO  WS-DUP-KEY(WS-DUP-ENTRIES)
+             MOVE             1       TO  WS-DUP-COUNT(WS-DUP-ENTRIES)
+           ELSE
+             IF               WS-DUP-TABLE-FULL  =  'N'
+               MOVE           'Y'  TO  WS-DUP-TABLE-FULL
+               DISPLAY        "SAMPLE PGM-DUP-LOOKUP: DUP TABLE FULL "
+                              "AT "  WS-DUP-MAX
+                              " KEYS - COVERAGE INCOMPLETE"
+             END-IF
+           END-IF
+         END-IF.
+       PGM-DUP-LOOKUP-E.
+         EXIT.
+      *-- ﾁｮｳﾌｸ ｹﾝ ﾎｳｺｸ (REPORT-FL ｼｭﾂﾘｮｸ)
+       PGM-DUP-REPORT          SECTION.
+       PGM-DUP-REPORT-S.
+         IF                   WS-DUP-TABLE-FULL  =  'Y'
+           IF                 WS-REPORT-PAGE-COUNT  =  ZERO
+               OR WS-REPORT-LINE-COUNT >= WS-REPORT-LINES-PER-PAGE
+             PERFORM          PGM-REPORT-PAGE-BREAK
+           END-IF
+           WRITE              REPORT-REC  FROM  WS-RPT-DUP-OVERFLOW
+           IF                 WS-REPORT-STATUS  NOT =  '00'
+             PERFORM          PGM-ERROR
+           END-IF
+           ADD                1  TO  WS-REPORT-LINE-COUNT
+         END-IF.
+         IF                   WS-DUP-ENTRIES  >  ZERO
+           PERFORM            VARYING  WS-DUP-IDX  FROM  1  BY  1
+               UNTIL          WS-DUP-IDX  >  WS-DUP-ENTRIES
+             IF               WS-DUP-COUNT(WS-DUP-IDX)  >  1
+               IF             WS-REPORT-PAGE-COUNT  =  ZERO
+                   OR WS-REPORT-LINE-COUNT >= WS-REPORT-LINES-PER-PAGE
+                 PERFORM      PGM-REPORT-PAGE-BREAK
+               END-IF
+               IF             WS-DUP-SECTION-WRITTEN  =  'N'
+                 WRITE        REPORT-REC  FROM  WS-RPT-DUP-SECTION-HDR
+                 IF           WS-REPORT-STATUS  NOT =  '00'
+                   PERFORM    PGM-ERROR
+                 END-IF
+                 ADD          1  TO  WS-REPORT-LINE-COUNT
+                 MOVE         'Y'  TO  WS-DUP-SECTION-WRITTEN
+               END-IF
+               MOVE           WS-DUP-KEY(WS-DUP-IDX)  TO
+                              WS-RPT-DUP-KEY
+               MOVE           WS-DUP-COUNT(WS-DUP-IDX)  TO
+                              WS-RPT-DUP-CNT
+               WRITE          REPORT-REC  FROM  WS-RPT-DUP-DETAIL
+               IF             WS-REPORT-STATUS  NOT =  '00'
+                 PERFORM      PGM-ERROR
+               END-IF
+               ADD            1  TO  WS-REPORT-LINE-COUNT
+             END-IF
+           END-PERFORM
+         END-IF.
+       PGM-DUP-REPORT-E.
+         EXIT.
       *-- ﾌｧｲﾙREAD
        PGM-READ               SECTION.
        PGM-READ-S.
@@ -47,20 +366,215 @@
            AT END
              MOVE             '1'  TO  FLG-EOF
          END-READ.
+         IF                   WS-IN-STATUS  NOT =  '00'
+             AND WS-IN-STATUS NOT =  '10'
+           PERFORM            PGM-ERROR
+         END-IF.
+         IF                   FLG-EOF  NOT =  '1'
+           ADD                1      TO  WS-REC-COUNT
+         END-IF.
        PGM-READ-E.
          EXIT.
       *-- ﾌｧｲﾙWRITE AND ﾂｷﾞﾉﾌｧｲﾙREAD
        PGM-RW                 SECTION.
        PGM-RW-S.
-      *   WRITE                OUT-REC FROM IN-DATA AFTER 1.
-         WRITE                "HELLO WORLD!".
+         PERFORM              PGM-VALIDATE.
+         IF                   WS-VALID-FLAG  =  'Y'
+           PERFORM            PGM-MASTER-LOOKUP
+           MOVE               'D'          TO  OUT-REC-CLASS
+           MOVE               IN-REC-TYPE  TO  OUT-REC-TYPE
+           MOVE               IN-KEY       TO  OUT-KEY
+           MOVE               IN-AMOUNT    TO  OUT-AMOUNT
+           MOVE               MST-DATA     TO  OUT-MST-DATA
+           WRITE              OUT-REC
+           IF                 WS-OUT-STATUS  NOT =  '00'
+             PERFORM          PGM-ERROR
+           END-IF
+           ADD                1  TO  WS-OUT-COUNT
+           PERFORM            PGM-HASH-UPDATE
+           PERFORM            PGM-REPORT-DETAIL
+         ELSE
+           MOVE               IN-STR  TO  REJ-RECORD
+           MOVE               WS-REJECT-REASON  TO  REJ-REASON
+           WRITE              REJECT-REC
+           IF                 WS-REJECT-STATUS  NOT =  '00'
+             PERFORM          PGM-ERROR
+           END-IF
+           ADD                1  TO  WS-REJECT-COUNT
+         END-IF.
+         IF                   FUNCTION MOD(WS-REC-COUNT,
+                                  WS-CHECKPOINT-INTERVAL)  =  ZERO
+           PERFORM            PGM-CHECKPOINT-WRITE
+         END-IF.
          PERFORM              PGM-READ.
        PGM-RW-E.
          EXIT.
+      *-- ﾁｪｯｸﾎﾟｲﾝﾄ ｼｮｷ ﾄﾞﾂ N ｹﾞﾝ ﾃﾞ ﾋｮｳｼﾞ
+       PGM-CHECKPOINT-WRITE    SECTION.
+       PGM-CHECKPOINT-WRITE-S.
+         MOVE                 WS-REC-COUNT     TO  RESTART-REC-COUNT.
+         MOVE                 WS-OUT-COUNT     TO  RESTART-OUT-COUNT.
+         MOVE                 WS-REJECT-COUNT  TO  RESTART-REJECT-COUNT.
+         MOVE                 WS-HASH-TOTAL    TO  RESTART-HASH-TOTAL.
+         MOVE                 WS-REPORT-PAGE-COUNT
+                                          TO  RESTART-RPT-PAGE-CNT.
+         MOVE                 WS-REPORT-LINE-COUNT
+                                          TO  RESTART-RPT-LINE-CNT.
+         WRITE                RESTART-REC.
+         IF                   WS-RESTART-STATUS  NOT =  '00'
+           PERFORM            PGM-ERROR
+         END-IF.
+       PGM-CHECKPOINT-WRITE-E.
+         EXIT.
+      *-- IN-STR ﾊﾞｲﾄ ﾀﾝｲ ﾁｪｯｸｻﾑ (ｵｰﾊﾞｰﾌﾛｰ ﾎﾞｳｼ ﾉ ﾄﾞﾂ MOD 1000)
+       PGM-HASH-UPDATE         SECTION.
+       PGM-HASH-UPDATE-S.
+         PERFORM              VARYING  WS-HASH-IDX  FROM  1  BY  1
+             UNTIL            WS-HASH-IDX  >  10
+           MOVE               FUNCTION ORD(IN-STR(WS-HASH-IDX:1))
+                              TO  WS-HASH-BYTE-VAL
+           COMPUTE            WS-HASH-TOTAL  =
+                              FUNCTION MOD(WS-HASH-TOTAL +
+                                  WS-HASH-BYTE-VAL, 1000)
+         END-PERFORM.
+       PGM-HASH-UPDATE-E.
+         EXIT.
+      *-- ﾏｽﾀﾌｧｲﾙ ｹﾝｻｸ (IN-KEY ﾃﾞ RANDOM READ)
+       PGM-MASTER-LOOKUP       SECTION.
+       PGM-MASTER-LOOKUP-S.
+         IF                   WS-MASTER-AVAILABLE  =  'Y'
+           MOVE               IN-KEY  TO  MST-KEY
+           READ               MASTER-FL
+             INVALID KEY
+               MOVE           SPACES  TO  MST-DATA
+           END-READ
+           IF               WS-MASTER-STATUS  NOT =  '00'
+               AND WS-MASTER-STATUS  NOT =  '23'
+             PERFORM          PGM-ERROR
+           END-IF
+         ELSE
+           MOVE               SPACES  TO  MST-DATA
+         END-IF.
+       PGM-MASTER-LOOKUP-E.
+         EXIT.
+      *-- ﾚﾎﾟｰﾄ ﾒｲｻｲｷﾞｮｳ ｼｭﾂﾘｮｸ (N ｷﾞｮｳｺﾞﾄﾆ ｶﾞｲﾃﾞｰﾀｾﾂ)
+       PGM-REPORT-DETAIL       SECTION.
+       PGM-REPORT-DETAIL-S.
+         IF                   WS-REPORT-PAGE-COUNT  =  ZERO
+             OR WS-REPORT-LINE-COUNT >= WS-REPORT-LINES-PER-PAGE
+           PERFORM            PGM-REPORT-PAGE-BREAK
+         END-IF.
+         MOVE                 IN-REC-TYPE  TO  WS-RPT-DTL-TYPE.
+         MOVE                 IN-KEY       TO  WS-RPT-DTL-KEY.
+         MOVE                 IN-AMOUNT    TO  WS-RPT-DTL-AMT.
+         WRITE                REPORT-REC  FROM  WS-RPT-DETAIL.
+         IF                   WS-REPORT-STATUS  NOT =  '00'
+           PERFORM            PGM-ERROR
+         END-IF.
+         ADD                  1  TO  WS-REPORT-LINE-COUNT.
+       PGM-REPORT-DETAIL-E.
+         EXIT.
+      *-- ﾍﾟｰｼﾞ ｸｷﾞﾘ (ﾏｴﾍﾟｰｼﾞﾌｯﾀ + ｼﾝｷﾍｯﾀﾞ)
+       PGM-REPORT-PAGE-BREAK   SECTION.
+       PGM-REPORT-PAGE-BREAK-S.
+         IF                   WS-REPORT-PAGE-COUNT  >  ZERO
+           MOVE               WS-REPORT-PAGE-COUNT  TO
+                              WS-RPT-PGF-PAGE
+           WRITE              REPORT-REC  FROM  WS-RPT-PAGE-FOOTER
+           IF                 WS-REPORT-STATUS  NOT =  '00'
+             PERFORM          PGM-ERROR
+           END-IF
+         END-IF.
+         ADD                  1  TO  WS-REPORT-PAGE-COUNT.
+         MOVE                 WS-RUN-DATE  TO  WS-RPT-HDR1-DATE.
+         MOVE                 WS-REPORT-PAGE-COUNT  TO
+                              WS-RPT-HDR1-PAGE.
+         WRITE                REPORT-REC  FROM  WS-RPT-HDR1.
+         IF                   WS-REPORT-STATUS  NOT =  '00'
+           PERFORM            PGM-ERROR
+         END-IF.
+         WRITE                REPORT-REC  FROM  WS-RPT-HDR2.
+         IF                   WS-REPORT-STATUS  NOT =  '00'
+           PERFORM            PGM-ERROR
+         END-IF.
+         MOVE                 ZERO  TO  WS-REPORT-LINE-COUNT.
+       PGM-REPORT-PAGE-BREAK-E.
+         EXIT.
+      *-- ﾚﾎﾟｰﾄ ｼｭｳｹｲﾌｯﾀ (ｹﾝｽｳ ﾄ ﾘｶﾞｲｹﾝｽｳ)
+       PGM-REPORT-FOOTER       SECTION.
+       PGM-REPORT-FOOTER-S.
+         IF                   WS-REPORT-PAGE-COUNT  >  ZERO
+           MOVE               WS-REPORT-PAGE-COUNT  TO
+                              WS-RPT-PGF-PAGE
+           WRITE              REPORT-REC  FROM  WS-RPT-PAGE-FOOTER
+           IF                 WS-REPORT-STATUS  NOT =  '00'
+             PERFORM          PGM-ERROR
+           END-IF
+         END-IF.
+         MOVE                 WS-OUT-COUNT     TO  WS-RPT-FTR-COUNT.
+         MOVE                 WS-REJECT-COUNT  TO  WS-RPT-FTR-REJECT.
+         WRITE                REPORT-REC  FROM  WS-RPT-FOOTER.
+         IF                   WS-REPORT-STATUS  NOT =  '00'
+           PERFORM            PGM-ERROR
+         END-IF.
+       PGM-REPORT-FOOTER-E.
+         EXIT.
+      *-- ﾆｭｳﾘｮｸﾚｺｰﾄﾞ ﾁｪｯｸ
+       PGM-VALIDATE            SECTION.
+       PGM-VALIDATE-S.
+         MOVE                 'Y'  TO  WS-VALID-FLAG.
+         MOVE                 SPACE  TO  WS-REJECT-REASON.
+         IF                   IN-STR  =  SPACES  OR  LOW-VALUES
+           MOVE               'N'  TO  WS-VALID-FLAG
+           MOVE               '01' TO  WS-REJECT-REASON
+         ELSE
+           IF                 IN-AMOUNT  NOT NUMERIC
+             MOVE             'N'  TO  WS-VALID-FLAG
+             MOVE             '02' TO  WS-REJECT-REASON
+           END-IF
+         END-IF.
+       PGM-VALIDATE-E.
+         EXIT.
       *-- ﾌｧｲﾙCLOSE
        PGM-CLOSE              SECTION.
        PGM-CLOSE-S.
+         MOVE                 'R'         TO  OUT-TRL-CLASS.
+         MOVE                 'T'         TO  OUT-TRL-ID.
+         MOVE                 WS-OUT-COUNT TO  OUT-TRL-COUNT.
+         MOVE                 WS-HASH-TOTAL
+                                          TO  OUT-TRL-HASH.
+         WRITE                OUT-REC.
+         IF                   WS-OUT-STATUS  NOT =  '00'
+           PERFORM            PGM-ERROR
+         END-IF.
+         PERFORM              PGM-REPORT-FOOTER.
          CLOSE                IN-FL
-                              OUT-FL.
+                              OUT-FL
+                              REJECT-FL
+                              RESTART-FL
+                              REPORT-FL.
+         IF                   WS-MASTER-AVAILABLE  =  'Y'
+           CLOSE              MASTER-FL
+         END-IF.
        PGM-CLOSE-E.
          EXIT.
+      *-- I-O ｴﾗｰ ﾉ ﾛｸﾞ ｼｭﾂﾘｮｸ ﾄ ｼｭｳﾘｮｳ
+       PGM-ERROR              SECTION.
+       PGM-ERROR-S.
+         DISPLAY              "SAMPLE PGM-ERROR: I-O ERROR DETECTED".
+         DISPLAY              "  IN-FL  STATUS = "  WS-IN-STATUS.
+         DISPLAY              "  OUT-FL STATUS = "  WS-OUT-STATUS.
+         DISPLAY              "  REJECT-FL STATUS = "
+                              WS-REJECT-STATUS.
+         DISPLAY              "  RESTART-FL STATUS = "
+                              WS-RESTART-STATUS.
+         DISPLAY              "  MASTER-FL STATUS = "
+                              WS-MASTER-STATUS.
+         DISPLAY              "  REPORT-FL STATUS = "
+                              WS-REPORT-STATUS.
+         DISPLAY              "  RECORD POSITION (WS-REC-COUNT) = "
+                              WS-REC-COUNT.
+         MOVE                 16     TO  RETURN-CODE.
+         STOP RUN.
+       PGM-ERROR-E.
+         EXIT.
